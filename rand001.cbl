@@ -1,12 +1,132 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. RAND0001.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GAME-HIST-FILE ASSIGN TO "GAMEHIST"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HIST-STATUS.
+    SELECT GAME-CKPT-FILE ASSIGN TO "GAMECKPT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CKPT-ID
+        FILE STATUS IS WS-CKPT-STATUS.
+    SELECT GUESS-IN-FILE ASSIGN TO "GUESSIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PRINT-FILE ASSIGN TO "GAMEPRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PLAYER-SCORE-FILE ASSIGN TO "PLAYERSC"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PS-PLAYER-ID
+        FILE STATUS IS WS-PS-STATUS.
+    SELECT SORT-WORK-FILE ASSIGN TO "SORTWK".
+    SELECT GAME-AUDIT-FILE ASSIGN TO "GAMEAUDT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  GAME-HIST-FILE.
+    COPY GAMEHIST.
+
+FD  GAME-CKPT-FILE.
+    COPY GAMECKPT.
+
+FD  GUESS-IN-FILE.
+01  GUESS-IN-RECORD             PIC X(10).
+
+FD  PRINT-FILE.
+01  PRINT-LINE                  PIC X(100).
+
+FD  PLAYER-SCORE-FILE.
+    COPY PLAYERSC.
+
+FD  GAME-AUDIT-FILE.
+01  AUDIT-LINE                  PIC X(130).
+
+SD  SORT-WORK-FILE.
+01  SORT-WORK-RECORD.
+    05  SW-PLAYER-ID            PIC X(10).
+    05  SW-GAMES-PLAYED         PIC 9(05).
+    05  SW-WINS                 PIC 9(05).
+    05  SW-BEST-GUESSES         PIC 9.
+
 WORKING-STORAGE SECTION.
 
-01  RAND-NUM                PIC 9.
+01  WS-TERM-INPUT            PIC X(10).
+01  WS-MSG-LINE              PIC X(100).
+
+01  WS-HIST-STATUS          PIC XX VALUES "00".
+01  WS-AUDIT-STATUS         PIC XX VALUES "00".
+01  GUESS-EOF-SW            PIC X VALUES "N".
+    88  GUESS-EOF               VALUES "Y".
+
+01  WS-CKPT-STATUS          PIC XX VALUES "00".
+01  CKPT-FOUND-SW           PIC X VALUES "N".
+    88  CKPT-FOUND              VALUES "Y".
+01  RESUME-SWITCH           PIC X.
+
+01  WS-SEED-VALUE           PIC 9(07) VALUES ZEROS.
+01  SEED-APPLIED-SW         PIC X VALUES "N".
+    88  SEED-APPLIED            VALUES "Y".
+01  BATCH-MODE-SW           PIC X VALUES "N".
+    88  BATCH-MODE              VALUES "Y".
+
+01  PLAYER-ID               PIC X(10).
+01  WS-PS-STATUS            PIC XX VALUES "00".
+01  SW-EOF-SW               PIC X VALUES "N".
+    88  SW-EOF                  VALUES "Y".
+01  LB-RANK                 PIC 99 VALUES ZEROS.
+
+01  LB-REPORT-LINES.
+    05  LB-TITLE            PIC X(40) VALUES "----- Player Leaderboard -----".
+    05  LB-HEADING          PIC X(46) VALUES
+        "RANK  PLAYER      GAMES    WINS  BEST GUESSES".
+
+01  LB-LINE.
+    05  LB-RANK-DISP        PIC Z9.
+    05  FILLER              PIC X(02) VALUES SPACES.
+    05  LB-PLAYER-DISP      PIC X(10).
+    05  FILLER              PIC X(02) VALUES SPACES.
+    05  LB-GAMES-DISP       PIC ZZZZ9.
+    05  FILLER              PIC X(03) VALUES SPACES.
+    05  LB-WINS-DISP        PIC ZZZZ9.
+    05  FILLER              PIC X(03) VALUES SPACES.
+    05  LB-BEST-DISP        PIC Z9.
+
+01  RAND-NUM                PIC 999.
+01  RAND-NUM-DISP           PIC ZZ9.
 01  GENERATED-NUM           PIC 99V999.
 01  SWITCH                 	PIC X VALUES "Y".
+01  GAME-RESULT-SW          PIC X VALUES "L".
+    88  GAME-WON            VALUES "W".
+    88  GAME-LOST           VALUES "L".
+
+01  DIFFICULTY-LEVEL        PIC X VALUES "E".
+    88  EASY-LEVEL              VALUES "E".
+    88  MEDIUM-LEVEL            VALUES "M".
+    88  HARD-LEVEL              VALUES "H".
+01  RANGE-MAX               PIC 999 VALUES 9.
+01  RANGE-MAX-DISP          PIC ZZ9.
+01  MAX-GUESSES             PIC 9 VALUES 3.
+
+01  GAME-MODE               PIC X VALUES "S".
+    88  SOLO-MODE               VALUES "S".
+    88  HEAD-TO-HEAD-MODE       VALUES "H".
+01  SETTER-ID               PIC X(10) VALUES SPACES.
+01  TARGET-VALID-SW         PIC X VALUES "N".
+    88  TARGET-VALID            VALUES "Y".
+
+01  GUESS-LIST.
+    05  GUESS-LIST-ENTRY    PIC 999 OCCURS 7 TIMES.
+01  GL-INDEX                PIC 9 VALUES ZEROS.
+01  WS-GUESS-DISP           PIC ZZ9.
+01  WS-SEQ-LINE             PIC X(40) VALUES SPACES.
+01  WS-SEQ-PTR              PIC 999 VALUES 1.
+01  WS-RESULT-TEXT          PIC X(04) VALUES SPACES.
+01  WS-AUDIT-DATE           PIC X(08).
 
 01	HEADER.
 	05	LINE1				PIC X(54) VALUES "******************************************************".
@@ -17,7 +137,10 @@ WORKING-STORAGE SECTION.
 											 
 01  GUESSES.
     05  NUM-GUESSES         PIC 9 VALUES ZEROS.
-    05  CURRENT-GUESS       PIC 9.
+    05  CURRENT-GUESS       PIC 999.
+    05  ACTUAL-GUESSES      PIC 9 VALUES ZEROS.
+    05  GUESS-INPUT         PIC X(10).
+01  WS-GUESS-VALUE           PIC S9(10) VALUES ZEROS.
 
 01  DISP-MESSAGES.
     05  TOO-HIGH            PIC X(40) VALUES "That guess is too high.".
@@ -26,54 +149,441 @@ WORKING-STORAGE SECTION.
     05  WRONG               PIC X(50) VALUES "Sorry, that was your last guess. The number was".
     05  TRY-AGAIN           PIC X(40) VALUES "Try again: ".
 
-PROCEDURE DIVISION.
+LINKAGE SECTION.
 
-DISPLAY LINE1.
-DISPLAY LINE2.
-DISPLAY LINE3.
-DISPLAY LINE4.
-DISPLAY LINE5.
-ACCEPT SWITCH.
+01  LS-PARM-INFO.
+    05  LS-PARM-LENGTH      PIC S9(04) COMP.
+    05  LS-PARM-DATA.
+        10  LS-MODE-FLAG    PIC X.
+        10  LS-SEED-DIGITS  PIC 9(07).
+
+PROCEDURE DIVISION USING LS-PARM-INFO.
+
+PERFORM 005-PROCESS-PARM.
+PERFORM 006-OPEN-HIST-FILE.
+PERFORM 007-OPEN-AUDIT-FILE.
+MOVE "N" TO RESUME-SWITCH.
+IF BATCH-MODE
+    MOVE "BATCH" TO PLAYER-ID
+    OPEN INPUT GUESS-IN-FILE
+    OPEN OUTPUT PRINT-FILE
+ELSE
+    PERFORM 040-LOGIN
+    PERFORM 010-OPEN-CKPT-FILE
+    PERFORM 020-CHECK-FOR-CKPT
+    IF CKPT-FOUND
+        DISPLAY "An unfinished round was found for this player."
+        DISPLAY "Resume it now? (Y/N)"
+        ACCEPT RESUME-SWITCH.
+
+IF RESUME-SWITCH = "Y"
+    MOVE "Y" TO SWITCH
+    PERFORM 060-RESUME-ROUND
+ELSE
+    IF NOT BATCH-MODE
+        PERFORM 930-DELETE-CKPT
+    END-IF
+    DISPLAY LINE1
+    DISPLAY LINE2
+    DISPLAY LINE3
+    DISPLAY LINE4
+    DISPLAY LINE5
+    PERFORM 600-GET-INPUT
+    MOVE WS-TERM-INPUT(1:1) TO SWITCH
+    IF SWITCH = "Y"
+        IF BATCH-MODE
+            MOVE 9 TO RANGE-MAX
+            MOVE 3 TO MAX-GUESSES
+            MOVE "S" TO GAME-MODE
+        ELSE
+            PERFORM 050-SELECT-DIFFICULTY
+            PERFORM 070-SELECT-MODE
+        END-IF
+    END-IF
+END-IF.
 
 IF SWITCH = "Y"
     PERFORM 000-GUESS-THE-NUM
         UNTIL SWITCH = "N".
-    MOVE "*                     Good Bye!                      *" TO LINE3.
+MOVE "*                     Good Bye!                      *" TO LINE3.
 	DISPLAY LINE1.
     DISPLAY LINE2.
     DISPLAY LINE3.
     DISPLAY LINE4.
     DISPLAY LINE5.
+CLOSE GAME-HIST-FILE.
+CLOSE GAME-AUDIT-FILE.
+IF BATCH-MODE
+    CLOSE GUESS-IN-FILE
+    CLOSE PRINT-FILE
+ELSE
+    CLOSE GAME-CKPT-FILE
+    CLOSE PLAYER-SCORE-FILE.
 STOP RUN.
-    
+
 000-GUESS-THE-NUM.
-    PERFORM 200-GENERATE-RAND-NUM.
-    DISPLAY "A random number from 1 - 9 has been generated. You get 3 guesses. Enter your first guess: ".
+    MOVE "L" TO GAME-RESULT-SW.
+    IF HEAD-TO-HEAD-MODE
+        PERFORM 075-SET-TARGET-NUMBER
+    ELSE
+        PERFORM 200-GENERATE-RAND-NUM.
+    MOVE RANGE-MAX TO RANGE-MAX-DISP.
+    IF HEAD-TO-HEAD-MODE
+        DISPLAY "Player 2, the number has been set. You get "
+            MAX-GUESSES " guesses. Enter your first guess: "
+    ELSE
+        DISPLAY "A random number from 1 - " RANGE-MAX-DISP
+            " has been generated. You get " MAX-GUESSES
+            " guesses. Enter your first guess: ".
+    PERFORM 080-PLAY-ROUND.
+
+060-RESUME-ROUND.
+    MOVE CKPT-RAND-NUM TO RAND-NUM.
+    MOVE CKPT-NUM-GUESSES TO NUM-GUESSES.
+    MOVE CKPT-MAX-GUESSES TO MAX-GUESSES.
+    MOVE CKPT-RANGE-MAX TO RANGE-MAX.
+    MOVE CKPT-MODE TO GAME-MODE.
+    MOVE CKPT-SETTER-ID TO SETTER-ID.
+    MOVE CKPT-ACTUAL-GUESSES TO ACTUAL-GUESSES.
+    MOVE CKPT-GUESS-LIST TO GUESS-LIST.
+    MOVE "L" TO GAME-RESULT-SW.
+    DISPLAY "Resuming your unfinished round. Enter your next guess: ".
+    PERFORM 080-PLAY-ROUND.
+
+080-PLAY-ROUND.
     PERFORM 100-VALIDATE-GUESS
-        UNTIL NUM-GUESSES >=3.
-    MOVE 0 TO NUM-GUESSES.
+        UNTIL NUM-GUESSES >= MAX-GUESSES.
+    PERFORM 160-BUILD-AND-SHOW-STATS.
+    IF NOT BATCH-MODE
+        PERFORM 930-DELETE-CKPT.
     DISPLAY "Would you like to play Guess the Number again? (Y/N)".
-    ACCEPT SWITCH.
+    PERFORM 600-GET-INPUT.
+    MOVE WS-TERM-INPUT(1:1) TO SWITCH.
+    PERFORM 900-WRITE-HIST.
+    IF NOT BATCH-MODE
+        PERFORM 940-UPDATE-PLAYER-SCORE.
+    MOVE 0 TO NUM-GUESSES.
+
+050-SELECT-DIFFICULTY.
+    DISPLAY "Select a difficulty level:".
+    DISPLAY "  E - Easy    (1-9,   3 guesses)".
+    DISPLAY "  M - Medium  (1-99,  5 guesses)".
+    DISPLAY "  H - Hard    (1-999, 7 guesses)".
+    ACCEPT DIFFICULTY-LEVEL.
+    IF HARD-LEVEL
+        MOVE 999 TO RANGE-MAX
+        MOVE 7 TO MAX-GUESSES
+    ELSE
+        IF MEDIUM-LEVEL
+            MOVE 99 TO RANGE-MAX
+            MOVE 5 TO MAX-GUESSES
+        ELSE
+            MOVE 9 TO RANGE-MAX
+            MOVE 3 TO MAX-GUESSES.
+
+070-SELECT-MODE.
+    DISPLAY "Select a game mode:".
+    DISPLAY "  S - Solo         (guess a computer-generated number)".
+    DISPLAY "  H - Head-to-Head (one player sets, another guesses)".
+    ACCEPT GAME-MODE.
+    IF HEAD-TO-HEAD-MODE
+        DISPLAY "Player 1 (setter), enter your name: "
+        ACCEPT SETTER-ID
+    ELSE
+        MOVE "S" TO GAME-MODE
+        MOVE SPACES TO SETTER-ID.
+
+075-SET-TARGET-NUMBER.
+    MOVE RANGE-MAX TO RANGE-MAX-DISP.
+    DISPLAY "Player 1, enter the target number (1 - " RANGE-MAX-DISP
+        "). Your input will not be shown: ".
+    MOVE "N" TO TARGET-VALID-SW.
+    PERFORM 076-GET-TARGET-NUMBER
+        UNTIL TARGET-VALID.
+
+076-GET-TARGET-NUMBER.
+    ACCEPT GUESS-INPUT WITH NO-ECHO.
+    IF FUNCTION TEST-NUMVAL(GUESS-INPUT) NOT = 0
+        MOVE TRY-AGAIN TO WS-MSG-LINE
+        PERFORM 610-SHOW-MESSAGE
+    ELSE
+        MOVE FUNCTION NUMVAL(GUESS-INPUT) TO WS-GUESS-VALUE
+        IF WS-GUESS-VALUE < 1 OR WS-GUESS-VALUE > RANGE-MAX
+            MOVE TRY-AGAIN TO WS-MSG-LINE
+            PERFORM 610-SHOW-MESSAGE
+        ELSE
+            MOVE WS-GUESS-VALUE TO RAND-NUM
+            MOVE "Y" TO TARGET-VALID-SW
+        END-IF
+    END-IF.
 
 100-VALIDATE-GUESS.
-    ACCEPT CURRENT-GUESS.
-    IF NUM-GUESSES = 2 AND CURRENT-GUESS NOT = RAND-NUM
-        DISPLAY WRONG " " RAND-NUM.
-        
+    PERFORM 600-GET-INPUT.
+    IF BATCH-MODE AND GUESS-EOF
+        MOVE MAX-GUESSES TO NUM-GUESSES
+        MOVE "N" TO SWITCH
+    ELSE
+        MOVE WS-TERM-INPUT TO GUESS-INPUT
+        IF FUNCTION TEST-NUMVAL(GUESS-INPUT) NOT = 0
+            MOVE TRY-AGAIN TO WS-MSG-LINE
+            PERFORM 610-SHOW-MESSAGE
+        ELSE
+            MOVE FUNCTION NUMVAL(GUESS-INPUT) TO WS-GUESS-VALUE
+            IF WS-GUESS-VALUE < 1 OR WS-GUESS-VALUE > RANGE-MAX
+                MOVE TRY-AGAIN TO WS-MSG-LINE
+                PERFORM 610-SHOW-MESSAGE
+            ELSE
+                MOVE WS-GUESS-VALUE TO CURRENT-GUESS
+                PERFORM 150-SCORE-GUESS
+                IF NOT BATCH-MODE
+                    PERFORM 920-SAVE-CKPT
+            END-IF
+        END-IF
+    END-IF.
+
+150-SCORE-GUESS.
+    IF NUM-GUESSES = MAX-GUESSES - 1 AND CURRENT-GUESS NOT = RAND-NUM
+        MOVE RAND-NUM TO RAND-NUM-DISP
+        MOVE SPACES TO WS-MSG-LINE
+        STRING WRONG DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RAND-NUM-DISP DELIMITED BY SIZE
+            INTO WS-MSG-LINE
+        PERFORM 610-SHOW-MESSAGE
+    END-IF.
+
     IF CURRENT-GUESS = RAND-NUM
-        DISPLAY CORRECT
-        MOVE 3 TO NUM-GUESSES
+        MOVE CORRECT TO WS-MSG-LINE
+        PERFORM 610-SHOW-MESSAGE
+        MOVE "W" TO GAME-RESULT-SW
+        ADD 1 TO NUM-GUESSES
+        MOVE NUM-GUESSES TO ACTUAL-GUESSES
+        MOVE CURRENT-GUESS TO GUESS-LIST-ENTRY(ACTUAL-GUESSES)
+        MOVE MAX-GUESSES TO NUM-GUESSES
     ELSE
-        IF (CURRENT-GUESS > RAND-NUM) AND (NUM-GUESSES < 2)
-            DISPLAY TOO-HIGH
+        IF (CURRENT-GUESS > RAND-NUM) AND (NUM-GUESSES < MAX-GUESSES - 1)
+            MOVE TOO-HIGH TO WS-MSG-LINE
+            PERFORM 610-SHOW-MESSAGE
         ELSE
-            IF (CURRENT-GUESS < RAND-NUM) AND (NUM-GUESSES < 2)
-                DISPLAY TOO-LOW.
-                
-    ADD 1 TO NUM-GUESSES.
-    IF NUM-GUESSES NOT >= 3
-        DISPLAY TRY-AGAIN.
-    
+            IF (CURRENT-GUESS < RAND-NUM) AND (NUM-GUESSES < MAX-GUESSES - 1)
+                MOVE TOO-LOW TO WS-MSG-LINE
+                PERFORM 610-SHOW-MESSAGE
+            END-IF
+        END-IF
+        ADD 1 TO NUM-GUESSES
+        MOVE NUM-GUESSES TO ACTUAL-GUESSES
+        MOVE CURRENT-GUESS TO GUESS-LIST-ENTRY(ACTUAL-GUESSES)
+    END-IF.
+
+    IF NUM-GUESSES NOT >= MAX-GUESSES
+        MOVE TRY-AGAIN TO WS-MSG-LINE
+        PERFORM 610-SHOW-MESSAGE.
+
+160-BUILD-AND-SHOW-STATS.
+    MOVE SPACES TO WS-SEQ-LINE.
+    MOVE 1 TO WS-SEQ-PTR.
+    PERFORM 165-APPEND-GUESS
+        VARYING GL-INDEX FROM 1 BY 1
+        UNTIL GL-INDEX > ACTUAL-GUESSES.
+    IF GAME-WON
+        MOVE "WIN" TO WS-RESULT-TEXT
+    ELSE
+        MOVE "LOSS" TO WS-RESULT-TEXT.
+    MOVE SPACES TO WS-MSG-LINE.
+    STRING "Round summary - guesses used: " DELIMITED BY SIZE
+           ACTUAL-GUESSES DELIMITED BY SIZE
+           ", sequence:" DELIMITED BY SIZE
+           WS-SEQ-LINE(1:WS-SEQ-PTR - 1) DELIMITED BY SIZE
+           ", result: " DELIMITED BY SIZE
+           WS-RESULT-TEXT DELIMITED BY SIZE
+        INTO WS-MSG-LINE.
+    PERFORM 610-SHOW-MESSAGE.
+    PERFORM 950-WRITE-AUDIT.
+
+165-APPEND-GUESS.
+    MOVE GUESS-LIST-ENTRY(GL-INDEX) TO WS-GUESS-DISP.
+    STRING " " DELIMITED BY SIZE
+           WS-GUESS-DISP DELIMITED BY SIZE
+        INTO WS-SEQ-LINE
+        WITH POINTER WS-SEQ-PTR.
+
 200-GENERATE-RAND-NUM.
-    COMPUTE GENERATED-NUM = FUNCTION RANDOM.
-    COMPUTE RAND-NUM = GENERATED-NUM * 10.
\ No newline at end of file
+    IF WS-SEED-VALUE > 0 AND SEED-APPLIED-SW = "N"
+        COMPUTE GENERATED-NUM = FUNCTION RANDOM(WS-SEED-VALUE)
+        MOVE "Y" TO SEED-APPLIED-SW
+    ELSE
+        COMPUTE GENERATED-NUM = FUNCTION RANDOM.
+    COMPUTE RAND-NUM = GENERATED-NUM * RANGE-MAX + 1.
+
+900-WRITE-HIST.
+    ACCEPT GH-DATE FROM DATE YYYYMMDD.
+    ACCEPT GH-TIME FROM TIME.
+    MOVE RAND-NUM TO GH-RAND-NUM.
+    MOVE ACTUAL-GUESSES TO GH-NUM-GUESSES.
+    MOVE GAME-RESULT-SW TO GH-RESULT.
+    MOVE GAME-MODE TO GH-MODE.
+    MOVE SETTER-ID TO GH-SETTER-ID.
+    WRITE GAME-HIST-RECORD.
+
+600-GET-INPUT.
+    IF BATCH-MODE
+        IF GUESS-EOF
+            MOVE "N" TO WS-TERM-INPUT
+        ELSE
+            READ GUESS-IN-FILE INTO WS-TERM-INPUT
+                AT END
+                    MOVE "Y" TO GUESS-EOF-SW
+                    MOVE "N" TO WS-TERM-INPUT
+            END-READ
+        END-IF
+    ELSE
+        ACCEPT WS-TERM-INPUT.
+
+610-SHOW-MESSAGE.
+    IF BATCH-MODE
+        WRITE PRINT-LINE FROM WS-MSG-LINE
+    ELSE
+        DISPLAY WS-MSG-LINE.
+
+005-PROCESS-PARM.
+    MOVE "N" TO BATCH-MODE-SW.
+    MOVE ZEROS TO WS-SEED-VALUE.
+    IF LS-PARM-LENGTH > 0
+        IF LS-MODE-FLAG = "B"
+            MOVE "Y" TO BATCH-MODE-SW.
+        IF LS-PARM-LENGTH >= 8
+            MOVE LS-SEED-DIGITS TO WS-SEED-VALUE.
+
+006-OPEN-HIST-FILE.
+    OPEN EXTEND GAME-HIST-FILE.
+    IF WS-HIST-STATUS = "35"
+        OPEN OUTPUT GAME-HIST-FILE
+        CLOSE GAME-HIST-FILE
+        OPEN EXTEND GAME-HIST-FILE.
+
+007-OPEN-AUDIT-FILE.
+    OPEN EXTEND GAME-AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT GAME-AUDIT-FILE
+        CLOSE GAME-AUDIT-FILE
+        OPEN EXTEND GAME-AUDIT-FILE.
+
+010-OPEN-CKPT-FILE.
+    OPEN I-O GAME-CKPT-FILE.
+    IF WS-CKPT-STATUS = "35"
+        OPEN OUTPUT GAME-CKPT-FILE
+        CLOSE GAME-CKPT-FILE
+        OPEN I-O GAME-CKPT-FILE.
+
+020-CHECK-FOR-CKPT.
+    MOVE PLAYER-ID TO CKPT-ID.
+    MOVE "N" TO CKPT-FOUND-SW.
+    READ GAME-CKPT-FILE
+        INVALID KEY
+            MOVE "N" TO CKPT-FOUND-SW
+        NOT INVALID KEY
+            MOVE "Y" TO CKPT-FOUND-SW
+    END-READ.
+
+920-SAVE-CKPT.
+    MOVE PLAYER-ID TO CKPT-ID.
+    MOVE RAND-NUM TO CKPT-RAND-NUM.
+    MOVE NUM-GUESSES TO CKPT-NUM-GUESSES.
+    MOVE CURRENT-GUESS TO CKPT-CURRENT-GUESS.
+    MOVE MAX-GUESSES TO CKPT-MAX-GUESSES.
+    MOVE RANGE-MAX TO CKPT-RANGE-MAX.
+    MOVE GAME-MODE TO CKPT-MODE.
+    MOVE SETTER-ID TO CKPT-SETTER-ID.
+    MOVE ACTUAL-GUESSES TO CKPT-ACTUAL-GUESSES.
+    MOVE GUESS-LIST TO CKPT-GUESS-LIST.
+    REWRITE GAME-CKPT-RECORD
+        INVALID KEY
+            WRITE GAME-CKPT-RECORD
+    END-REWRITE.
+
+930-DELETE-CKPT.
+    MOVE PLAYER-ID TO CKPT-ID.
+    DELETE GAME-CKPT-FILE
+        INVALID KEY
+            CONTINUE
+    END-DELETE.
+
+940-UPDATE-PLAYER-SCORE.
+    ADD 1 TO PS-GAMES-PLAYED.
+    IF GAME-WON
+        IF PS-BEST-GUESSES = 0 OR ACTUAL-GUESSES < PS-BEST-GUESSES
+            MOVE ACTUAL-GUESSES TO PS-BEST-GUESSES
+        END-IF
+        ADD 1 TO PS-WINS.
+    REWRITE PLAYER-SCORE-RECORD
+        INVALID KEY
+            WRITE PLAYER-SCORE-RECORD
+    END-REWRITE.
+
+950-WRITE-AUDIT.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+    MOVE SPACES TO AUDIT-LINE.
+    STRING WS-AUDIT-DATE DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           PLAYER-ID DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WS-MSG-LINE DELIMITED BY SIZE
+        INTO AUDIT-LINE.
+    WRITE AUDIT-LINE.
+
+040-LOGIN.
+    DISPLAY "Enter your player ID: ".
+    ACCEPT PLAYER-ID.
+    PERFORM 045-OPEN-PLAYER-FILE.
+    PERFORM 046-LOAD-PLAYER-SCORE.
+    DISPLAY "View the leaderboard? (Y/N)".
+    ACCEPT WS-TERM-INPUT.
+    IF WS-TERM-INPUT(1:1) = "Y"
+        PERFORM 700-PRINT-LEADERBOARD.
+
+045-OPEN-PLAYER-FILE.
+    OPEN I-O PLAYER-SCORE-FILE.
+    IF WS-PS-STATUS = "35"
+        OPEN OUTPUT PLAYER-SCORE-FILE
+        CLOSE PLAYER-SCORE-FILE
+        OPEN I-O PLAYER-SCORE-FILE.
+
+046-LOAD-PLAYER-SCORE.
+    MOVE PLAYER-ID TO PS-PLAYER-ID.
+    READ PLAYER-SCORE-FILE
+        INVALID KEY
+            MOVE ZEROS TO PS-GAMES-PLAYED
+            MOVE ZEROS TO PS-WINS
+            MOVE ZEROS TO PS-BEST-GUESSES
+            WRITE PLAYER-SCORE-RECORD
+    END-READ.
+
+700-PRINT-LEADERBOARD.
+    CLOSE PLAYER-SCORE-FILE.
+    MOVE ZEROS TO LB-RANK.
+    MOVE "N" TO SW-EOF-SW.
+    SORT SORT-WORK-FILE
+        ON DESCENDING KEY SW-WINS
+        USING PLAYER-SCORE-FILE
+        OUTPUT PROCEDURE 750-PRINT-SORTED.
+    PERFORM 045-OPEN-PLAYER-FILE.
+    PERFORM 046-LOAD-PLAYER-SCORE.
+
+750-PRINT-SORTED.
+    DISPLAY LB-TITLE.
+    DISPLAY LB-HEADING.
+    PERFORM 760-RETURN-SORTED UNTIL SW-EOF.
+
+760-RETURN-SORTED.
+    RETURN SORT-WORK-FILE
+        AT END
+            MOVE "Y" TO SW-EOF-SW
+        NOT AT END
+            ADD 1 TO LB-RANK
+            MOVE LB-RANK TO LB-RANK-DISP
+            MOVE SW-PLAYER-ID TO LB-PLAYER-DISP
+            MOVE SW-GAMES-PLAYED TO LB-GAMES-DISP
+            MOVE SW-WINS TO LB-WINS-DISP
+            MOVE SW-BEST-GUESSES TO LB-BEST-DISP
+            DISPLAY LB-LINE
+    END-RETURN.
