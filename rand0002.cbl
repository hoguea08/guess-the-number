@@ -0,0 +1,137 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RAND0002.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GAME-HIST-FILE ASSIGN TO "GAMEHIST"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  GAME-HIST-FILE.
+    COPY GAMEHIST.
+
+WORKING-STORAGE SECTION.
+
+01  WS-EOF-SW               PIC X VALUES "N".
+    88  WS-EOF                  VALUES "Y".
+01  WS-PRIOR-DATE           PIC X(08) VALUES SPACES.
+
+01  DAY-TOTALS.
+    05  DT-GAMES            PIC 9(05) VALUES ZEROS.
+    05  DT-WINS             PIC 9(05) VALUES ZEROS.
+    05  DT-LOSSES           PIC 9(05) VALUES ZEROS.
+    05  DT-GUESS-SUM        PIC 9(07) VALUES ZEROS.
+
+01  GRAND-TOTALS.
+    05  GT-GAMES            PIC 9(05) VALUES ZEROS.
+    05  GT-WINS             PIC 9(05) VALUES ZEROS.
+    05  GT-LOSSES           PIC 9(05) VALUES ZEROS.
+    05  GT-GUESS-SUM        PIC 9(07) VALUES ZEROS.
+
+01  WS-WIN-PCT              PIC 999V9 VALUES ZEROS.
+01  WS-AVG-GUESSES          PIC 99V9 VALUES ZEROS.
+
+01  RPT-BANNER.
+    05  RB-LINE1            PIC X(54) VALUES "******************************************************".
+    05  RB-LINE2            PIC X(54) VALUES "*          Guess the Number - Win Rate Report        *".
+    05  RB-LINE3            PIC X(54) VALUES "******************************************************".
+
+01  RPT-HEADING             PIC X(66) VALUES
+    "DATE         GAMES    WINS  LOSSES   WIN PCT  AVG GUESSES-WIN".
+
+01  RPT-LINE.
+    05  RL-DATE             PIC X(10).
+    05  FILLER              PIC X(03) VALUES SPACES.
+    05  RL-GAMES            PIC ZZZZ9.
+    05  FILLER              PIC X(04) VALUES SPACES.
+    05  RL-WINS             PIC ZZZZ9.
+    05  FILLER              PIC X(03) VALUES SPACES.
+    05  RL-LOSSES           PIC ZZZZ9.
+    05  FILLER              PIC X(03) VALUES SPACES.
+    05  RL-WINPCT           PIC ZZ9.9.
+    05  FILLER              PIC X(01) VALUES "%".
+    05  FILLER              PIC X(03) VALUES SPACES.
+    05  RL-AVGGUESS         PIC Z9.9.
+
+PROCEDURE DIVISION.
+
+PERFORM 000-INITIALIZE.
+PERFORM 100-PROCESS-RECORD
+    UNTIL WS-EOF.
+PERFORM 800-FINISH.
+STOP RUN.
+
+000-INITIALIZE.
+    OPEN INPUT GAME-HIST-FILE.
+    DISPLAY RB-LINE1.
+    DISPLAY RB-LINE2.
+    DISPLAY RB-LINE3.
+    DISPLAY RPT-HEADING.
+    PERFORM 900-READ-HIST.
+
+100-PROCESS-RECORD.
+    IF GH-DATE NOT = WS-PRIOR-DATE AND WS-PRIOR-DATE NOT = SPACES
+        PERFORM 200-PRINT-DAY-LINE
+        PERFORM 300-RESET-DAY-TOTALS.
+    MOVE GH-DATE TO WS-PRIOR-DATE.
+    PERFORM 400-ACCUM-TOTALS.
+    PERFORM 900-READ-HIST.
+
+200-PRINT-DAY-LINE.
+    MOVE ZEROS TO WS-WIN-PCT.
+    MOVE ZEROS TO WS-AVG-GUESSES.
+    IF DT-GAMES > 0
+        COMPUTE WS-WIN-PCT ROUNDED = (DT-WINS / DT-GAMES) * 100.
+    IF DT-WINS > 0
+        COMPUTE WS-AVG-GUESSES ROUNDED = DT-GUESS-SUM / DT-WINS.
+    MOVE WS-PRIOR-DATE(1:4) TO RL-DATE(1:4).
+    MOVE "-" TO RL-DATE(5:1).
+    MOVE WS-PRIOR-DATE(5:2) TO RL-DATE(6:2).
+    MOVE "-" TO RL-DATE(8:1).
+    MOVE WS-PRIOR-DATE(7:2) TO RL-DATE(9:2).
+    MOVE DT-GAMES TO RL-GAMES.
+    MOVE DT-WINS TO RL-WINS.
+    MOVE DT-LOSSES TO RL-LOSSES.
+    MOVE WS-WIN-PCT TO RL-WINPCT.
+    MOVE WS-AVG-GUESSES TO RL-AVGGUESS.
+    DISPLAY RPT-LINE.
+
+300-RESET-DAY-TOTALS.
+    MOVE ZEROS TO DAY-TOTALS.
+
+400-ACCUM-TOTALS.
+    ADD 1 TO DT-GAMES.
+    ADD 1 TO GT-GAMES.
+    IF GH-WIN
+        ADD 1 TO DT-WINS
+        ADD 1 TO GT-WINS
+        ADD GH-NUM-GUESSES TO DT-GUESS-SUM
+        ADD GH-NUM-GUESSES TO GT-GUESS-SUM
+    ELSE
+        ADD 1 TO DT-LOSSES
+        ADD 1 TO GT-LOSSES.
+
+800-FINISH.
+    IF WS-PRIOR-DATE NOT = SPACES
+        PERFORM 200-PRINT-DAY-LINE.
+    MOVE ZEROS TO WS-WIN-PCT.
+    MOVE ZEROS TO WS-AVG-GUESSES.
+    IF GT-GAMES > 0
+        COMPUTE WS-WIN-PCT ROUNDED = (GT-WINS / GT-GAMES) * 100.
+    IF GT-WINS > 0
+        COMPUTE WS-AVG-GUESSES ROUNDED = GT-GUESS-SUM / GT-WINS.
+    MOVE "TOTAL" TO RL-DATE.
+    MOVE GT-GAMES TO RL-GAMES.
+    MOVE GT-WINS TO RL-WINS.
+    MOVE GT-LOSSES TO RL-LOSSES.
+    MOVE WS-WIN-PCT TO RL-WINPCT.
+    MOVE WS-AVG-GUESSES TO RL-AVGGUESS.
+    DISPLAY RPT-LINE.
+    CLOSE GAME-HIST-FILE.
+
+900-READ-HIST.
+    READ GAME-HIST-FILE
+        AT END
+            MOVE "Y" TO WS-EOF-SW.
